@@ -0,0 +1,71 @@
+identification division.
+program-id. AUTHEXP.
+
+environment division.
+input-output section.
+file-control.
+    select AuthMasterFile assign "authmstr.dat"
+        organization indexed
+        access mode dynamic
+        record key AuthCodeKey
+        file status AuthMasterFileStatus.
+
+data division.
+file section.
+fd  AuthMasterFile.
+    copy authcode.
+
+working-storage section.
+    01 AuthMasterFileStatus pic x(02) value "00".
+    01 EndOfMasterFileFlag  pic x(01) value "N".
+        88 EndOfMasterFile         value "Y".
+    01 TodayDate             pic x(08).
+    01 CurrentDateTime       pic x(21).
+    01 RecordsExpiredCount   pic 9(07) value 0.
+
+procedure division.
+0000-mainline.
+    perform 1000-initialize
+    perform 2000-expire-overdue-codes
+    perform 3000-finalize
+    stop run
+    .
+
+1000-initialize.
+    move function current-date to CurrentDateTime
+    move CurrentDateTime (1:8) to TodayDate
+
+    open i-o AuthMasterFile
+    if AuthMasterFileStatus = "35"
+        open output AuthMasterFile
+        close AuthMasterFile
+        open i-o AuthMasterFile
+    end-if
+    .
+
+2000-expire-overdue-codes.
+    perform 2100-read-next-record
+    perform 2200-process-one-record until EndOfMasterFile
+    .
+
+2100-read-next-record.
+    read AuthMasterFile next record
+        at end move "Y" to EndOfMasterFileFlag
+    end-read
+    .
+
+2200-process-one-record.
+    if AuthCodeIssued and AuthCodeExpirationDate < TodayDate
+        set AuthCodeExpired to true
+        rewrite AuthCodeRecord
+        add 1 to RecordsExpiredCount
+    end-if
+    perform 2100-read-next-record
+    .
+
+3000-finalize.
+    close AuthMasterFile
+    display "AUTHEXP expired " RecordsExpiredCount " code(s) as of "
+            TodayDate
+    .
+end program AUTHEXP.
