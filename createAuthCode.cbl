@@ -0,0 +1,17 @@
+identification division.
+function-id. createAuthCode.
+
+environment division.
+configuration section.
+    repository.
+        function createAuthCodeEx.
+
+data division.
+linkage section.
+01  AuthCodeResult       pic x(06).
+
+procedure division returning AuthCodeResult.
+0000-main.
+    move createAuthCodeEx (6, "H") to AuthCodeResult
+    goback.
+end function createAuthCode.
