@@ -0,0 +1,106 @@
+identification division.
+function-id. createAuthCodeEx.
+
+environment division.
+input-output section.
+file-control.
+    select AuthSeedFile assign "authseed.dat"
+        organization indexed
+        access mode dynamic
+        record key SeedKey
+        file status SeedFileStatus.
+
+data division.
+file section.
+fd  AuthSeedFile.
+01  SeedRecord.
+    05 SeedKey          pic x(01).
+    05 SeedRunCounter   pic 9(09) comp.
+
+working-storage section.
+01  SeedFileStatus       pic x(02) value "00".
+01  GeneratorReady       pic x(01) value "N".
+01  HexDigitTable        pic x(16) value "0123456789ABCDEF".
+01  NumericDigitTable    pic x(10) value "0123456789".
+01  CharacterPoolLength  pic 9(02) comp.
+01  CharacterIndex       pic 9(02) comp.
+01  DigitPosition        pic 9(02) comp.
+01  EffectiveLength      pic 9(02) comp.
+01  MaximumResultLength  pic 9(02) comp value 8.
+01  RandomSeedValue      pic 9(09) comp.
+01  CurrentDateTime      pic x(21).
+
+linkage section.
+01  RequestedLength      pic 9(02).
+01  RequestedClass       pic x(01).
+01  AuthCodeResultEx     pic x(08).
+
+procedure division using RequestedLength RequestedClass
+                    returning AuthCodeResultEx.
+0000-main.
+    if GeneratorReady = "N"
+        perform 1000-seed-generator
+        move "Y" to GeneratorReady
+    end-if
+
+    if RequestedClass = "N"
+        move 10 to CharacterPoolLength
+    else
+        move 16 to CharacterPoolLength
+    end-if
+
+    move RequestedLength to EffectiveLength
+    if EffectiveLength > MaximumResultLength
+        move MaximumResultLength to EffectiveLength
+    end-if
+
+    move spaces to AuthCodeResultEx
+    move 1 to DigitPosition
+    perform 2000-next-digit EffectiveLength times
+
+    goback.
+
+1000-seed-generator.
+    open i-o AuthSeedFile
+    if SeedFileStatus = "35"
+        open output AuthSeedFile
+        move "1" to SeedKey
+        move 0 to SeedRunCounter
+        write SeedRecord
+        close AuthSeedFile
+        open i-o AuthSeedFile
+    end-if
+
+    move "1" to SeedKey
+    read AuthSeedFile key is SeedKey
+        invalid key
+            move 0 to SeedRunCounter
+    end-read
+
+    add 1 to SeedRunCounter
+    if SeedFileStatus = "23"
+        write SeedRecord
+    else
+        rewrite SeedRecord
+    end-if
+    close AuthSeedFile
+
+    move function current-date to CurrentDateTime
+    compute RandomSeedValue =
+        function numval (CurrentDateTime (9:8)) + SeedRunCounter
+    move function random (RandomSeedValue) to RandomSeedValue
+    .
+
+2000-next-digit.
+    compute CharacterIndex =
+        function mod (function random * 1000000, CharacterPoolLength)
+    if RequestedClass = "N"
+        move NumericDigitTable (CharacterIndex + 1:1)
+            to AuthCodeResultEx (DigitPosition:1)
+    else
+        move HexDigitTable (CharacterIndex + 1:1)
+            to AuthCodeResultEx (DigitPosition:1)
+    end-if
+    add 1 to DigitPosition
+    .
+end function createAuthCodeEx.
