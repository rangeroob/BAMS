@@ -0,0 +1,133 @@
+identification division.
+program-id. AUTHINQ.
+
+environment division.
+configuration section.
+    special-names.
+        class HexNumber is "0" thru "9",
+                           "A" thru "F",
+                           "a" thru "f".
+
+input-output section.
+file-control.
+    select AuthMasterFile assign "authmstr.dat"
+        organization indexed
+        access mode dynamic
+        record key AuthCodeKey
+        file status AuthMasterFileStatus.
+
+data division.
+file section.
+fd  AuthMasterFile.
+    copy authcode.
+
+working-storage section.
+    01 AuthMasterFileStatus pic x(02) value "00".
+    01 OperatorDoneFlag     pic x(01) value "N".
+        88 OperatorDone            value "Y".
+    01 CodeFoundFlag        pic x(01) value "N".
+        88 CodeFound               value "Y".
+    01 InquiryCode          pic x(08).
+    01 InquiryCodeLength    pic 9(02) comp.
+    01 VoidResponse         pic x(01).
+    01 StatusDisplayText    pic x(12).
+
+screen section.
+01  AuthInquiryScreen.
+    05 blank screen.
+    05 line 1 col 1  value "AUTHCODE INQUIRY / VOID".
+    05 line 3 col 1  value "ENTER AUTHCODE (BLANK TO EXIT) . . . . ".
+    05 line 3 col 41 pic x(08) to InquiryCode.
+
+01  AuthFoundScreen.
+    05 blank screen.
+    05 line 1 col 1  value "AUTHCODE INQUIRY / VOID".
+    05 line 3 col 1  value "AUTHCODE . . . . . . . . . . . . . . . ".
+    05 line 3 col 41 pic x(08) from InquiryCode.
+    05 line 4 col 1  value "STATUS . . . . . . . . . . . . . . . . ".
+    05 line 4 col 41 pic x(12) from StatusDisplayText.
+    05 line 5 col 1  value "ISSUE DATE . . . . . . . . . . . . . . ".
+    05 line 5 col 41 pic x(08) from AuthCodeIssueDate.
+    05 line 6 col 1  value "EXPIRATION DATE  . . . . . . . . . . . ".
+    05 line 6 col 41 pic x(08) from AuthCodeExpirationDate.
+    05 line 8 col 1  value "VOID THIS CODE? (Y/N) . . . . . . . . . ".
+    05 line 8 col 41 pic x(01) to VoidResponse.
+
+01  AuthNotFoundScreen.
+    05 blank screen.
+    05 line 1 col 1  value "AUTHCODE INQUIRY / VOID".
+    05 line 3 col 1  value "AUTHCODE NOT ON FILE OR NOT VALID".
+
+procedure division.
+0000-mainline.
+    perform 1000-initialize
+    perform 2000-process-one-inquiry until OperatorDone
+    perform 3000-finalize
+    stop run
+    .
+
+1000-initialize.
+    open i-o AuthMasterFile
+    if AuthMasterFileStatus = "35"
+        open output AuthMasterFile
+        close AuthMasterFile
+        open i-o AuthMasterFile
+    end-if
+    .
+
+2000-process-one-inquiry.
+    move spaces to InquiryCode
+    display AuthInquiryScreen
+    accept AuthInquiryScreen
+
+    if InquiryCode = spaces
+        move "Y" to OperatorDoneFlag
+    else
+        perform 2100-look-up-code
+        if CodeFound
+            perform 2200-show-code-and-offer-void
+        else
+            display AuthNotFoundScreen
+        end-if
+    end-if
+    .
+
+2100-look-up-code.
+    compute InquiryCodeLength = function length (function trim (InquiryCode))
+    if InquiryCode (1:InquiryCodeLength) is HexNumber
+        move spaces to AuthCodeKey
+        move InquiryCode to AuthCodeKey
+        read AuthMasterFile key is AuthCodeKey
+            invalid key
+                move "N" to CodeFoundFlag
+            not invalid key
+                move "Y" to CodeFoundFlag
+        end-read
+    else
+        move "N" to CodeFoundFlag
+    end-if
+    .
+
+2200-show-code-and-offer-void.
+    evaluate true
+        when AuthCodeIssued  move "ISSUED"  to StatusDisplayText
+        when AuthCodeUsed    move "USED"    to StatusDisplayText
+        when AuthCodeExpired move "EXPIRED" to StatusDisplayText
+        when AuthCodeRevoked move "REVOKED" to StatusDisplayText
+        when other           move "UNKNOWN" to StatusDisplayText
+    end-evaluate
+
+    move "N" to VoidResponse
+    display AuthFoundScreen
+    accept AuthFoundScreen
+
+    if VoidResponse = "Y" or VoidResponse = "y"
+        set AuthCodeRevoked to true
+        rewrite AuthCodeRecord
+    end-if
+    .
+
+3000-finalize.
+    close AuthMasterFile
+    .
+end program AUTHINQ.
