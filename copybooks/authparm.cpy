@@ -0,0 +1,7 @@
+*> AUTHGEN parameter card layout
+01  AuthGenParameter.
+    05 ParmRunId             pic x(08).
+    05 ParmCodeType          pic x(04).
+    05 ParmRequestCount      pic 9(07).
+    05 ParmRestartFlag       pic x(01).
+        88 ParmRestartRequested    value "Y".
