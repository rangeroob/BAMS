@@ -0,0 +1,16 @@
+*> shared record layout for an issued authorization code and its
+*> lifecycle - every program that reads or writes the master
+*> issued-codes file includes this copybook so they agree on one
+*> layout.
+01  AuthCodeRecord.
+    05 AuthCodeKey           pic x(08).
+    05 AuthCodeType          pic x(04).
+    05 AuthCodeIssueDate     pic x(08).
+    05 AuthCodeIssueTime     pic x(08).
+    05 AuthCodeStatus        pic x(01).
+        88 AuthCodeIssued          value "I".
+        88 AuthCodeUsed            value "U".
+        88 AuthCodeExpired         value "E".
+        88 AuthCodeRevoked         value "R".
+    05 AuthCodeUsedDate      pic x(08).
+    05 AuthCodeExpirationDate pic x(08).
