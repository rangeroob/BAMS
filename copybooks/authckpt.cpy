@@ -0,0 +1,8 @@
+*> checkpoint record for a generation run - keyed by run-id so a
+*> restart can pick up where the last checkpoint left off
+01  AuthCheckpointRecord.
+    05 CheckpointRunId        pic x(08).
+    05 CheckpointLastSequence pic 9(07).
+    05 CheckpointCodesWritten pic 9(07).
+    05 CheckpointCodesGenerated pic 9(07).
+    05 CheckpointTimestamp    pic x(21).
