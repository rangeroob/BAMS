@@ -0,0 +1,3 @@
+*> AUTHRPT parameter card layout
+01  AuthRptParameter.
+    05 RptReportDate         pic x(08).
