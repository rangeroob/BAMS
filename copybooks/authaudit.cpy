@@ -0,0 +1,8 @@
+*> audit record written for every code createAuthCode() hands out
+01  AuthAuditRecord.
+    05 AuditTimestamp        pic x(21).
+    05 AuditAuthCode         pic x(08).
+    05 AuditHexCheckResult   pic x(01).
+        88 AuditCheckPassed        value "Y".
+        88 AuditCheckFailed        value "N".
+    05 AuditSourceProgram    pic x(20).
