@@ -0,0 +1,19 @@
+*> outbound extract layout for the card-network authorization
+*> switch interface - one file, three record shapes distinguished
+*> by ExtractRecordType
+01  AuthExtractHeader.
+    05 ExtractHeaderType      pic x(01) value "H".
+    05 ExtractRunDate         pic x(08).
+    05 ExtractCodeCount       pic 9(07).
+    05 filler                 pic x(90).
+
+01  AuthExtractDetail.
+    05 ExtractDetailType      pic x(01) value "D".
+    05 ExtractAuthCode        pic x(08).
+    05 ExtractExpirationDate  pic x(08).
+    05 filler                 pic x(89).
+
+01  AuthExtractTrailer.
+    05 ExtractTrailerType     pic x(01) value "T".
+    05 ExtractControlTotal    pic 9(07).
+    05 filler                 pic x(98).
