@@ -0,0 +1,9 @@
+*> per code-type generation rules - lets one generation flow serve
+*> more than one product line without forking the program
+01  AuthCodeConfig.
+    05 AuthCfgType           pic x(04).
+    05 AuthCfgLength         pic 9(02).
+    05 AuthCfgCharacterClass pic x(01).
+        88 AuthCfgHexClass         value "H".
+        88 AuthCfgNumericClass     value "N".
+    05 AuthCfgExpirationDays pic 9(03).
