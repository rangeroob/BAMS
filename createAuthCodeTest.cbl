@@ -11,9 +11,21 @@ configuration section.
                            "A" thru "F",
                            "a" thru "f".
 
+input-output section.
+file-control.
+    select AuthAuditFile assign "auditlog.dat"
+        organization line sequential
+        file status AuditFileStatus.
+
 data division.
+file section.
+fd  AuthAuditFile.
+01  AuthAuditLine pic x(80).
+
 working-storage section.
     01 AuthCode pic x(6) value zero.
+    01 AuditFileStatus pic x(02) value "00".
+    copy authaudit.
 
 procedure division.
     move createAuthCode() to AuthCode
@@ -22,6 +34,28 @@ procedure division.
     else
         display "Invalid AuthCode retunred " AuthCode
     end-if
+
+    perform 8000-write-audit-record
+
     stop run
     .
+
+8000-write-audit-record.
+    move function current-date to AuditTimestamp
+    move AuthCode to AuditAuthCode
+    move "createAuthCodeTest" to AuditSourceProgram
+    if AuthCode is HexNumber then
+        set AuditCheckPassed to true
+    else
+        set AuditCheckFailed to true
+    end-if
+
+    open extend AuthAuditFile
+    if AuditFileStatus = "35"
+        open output AuthAuditFile
+    end-if
+    move AuthAuditRecord to AuthAuditLine
+    write AuthAuditLine
+    close AuthAuditFile
+    .
 end program createAuthCodeTest.
