@@ -0,0 +1,350 @@
+identification division.
+program-id. AUTHGEN.
+
+environment division.
+configuration section.
+    repository.
+        function createAuthCodeEx.
+
+    special-names.
+        class HexNumber is "0" thru "9",
+                           "A" thru "F",
+                           "a" thru "f".
+
+input-output section.
+file-control.
+    select AuthGenParmFile assign "authgen.parm"
+        organization line sequential.
+
+    select AuthGenOutFile assign "authgen.out"
+        organization line sequential.
+
+    select AuthMasterFile assign "authmstr.dat"
+        organization indexed
+        access mode dynamic
+        record key AuthCodeKey
+        file status AuthMasterFileStatus.
+
+    select AuthCfgFile assign "authcfg.dat"
+        organization indexed
+        access mode dynamic
+        record key AuthCfgType
+        file status AuthCfgFileStatus.
+
+    select AuthExtractFile assign "authext.out"
+        organization line sequential.
+
+    select AuthCkptFile assign "authckpt.dat"
+        organization indexed
+        access mode dynamic
+        record key CheckpointRunId
+        file status AuthCkptFileStatus.
+
+    select AuthAuditFile assign "auditlog.dat"
+        organization line sequential
+        file status AuditFileStatus.
+
+data division.
+file section.
+fd  AuthGenParmFile.
+01  AuthGenParmLine pic x(80).
+
+fd  AuthGenOutFile.
+01  AuthGenOutLine  pic x(80).
+
+fd  AuthAuditFile.
+01  AuthAuditLine pic x(80).
+
+fd  AuthMasterFile.
+    copy authcode.
+
+fd  AuthCfgFile.
+    copy authcfg.
+
+fd  AuthExtractFile.
+    copy authextr.
+
+fd  AuthCkptFile.
+    copy authckpt.
+
+working-storage section.
+    01 AuthCode pic x(8) value spaces.
+    01 CodesGeneratedCount pic 9(07) value 0.
+    01 CodesAcceptedCount  pic 9(07) value 0.
+    01 AuthMasterFileStatus pic x(02) value "00".
+    01 AuthCfgFileStatus    pic x(02) value "00".
+    01 CodeAcceptedFlag     pic x(01) value "N".
+        88 CodeAccepted            value "Y".
+    01 DuplicateFoundFlag   pic x(01) value "N".
+        88 DuplicateFound          value "Y".
+    01 CurrentDateTime      pic x(21).
+    01 IssueDateInteger      pic 9(07) comp.
+    01 ExpirationDateNumeric pic 9(08).
+    01 ActiveCodeLength      pic 9(02).
+    01 ActiveCharacterClass  pic x(01).
+    01 ActiveExpirationDays  pic 9(03).
+    01 AuthCkptFileStatus    pic x(02) value "00".
+    01 CheckpointIntervalSize pic 9(05) value 1000.
+    01 ResumeFromSequence    pic 9(07) value 0.
+    01 CurrentSequenceNumber pic 9(07) value 0.
+    01 AuditFileStatus       pic x(02) value "00".
+    01 JobAlreadyCompleteFlag pic x(01) value "N".
+        88 JobAlreadyComplete     value "Y".
+    01 CandidateValidFlag    pic x(01) value "N".
+        88 CandidateValid          value "Y".
+    01 CandidateAttemptCount pic 9(05) value 0.
+    01 CandidateAttemptLimit pic 9(05) value 1000.
+    copy authparm.
+    copy authaudit.
+
+procedure division.
+0000-mainline.
+    perform 1000-initialize
+    perform 2000-generate-requested-codes
+    perform 3000-finalize
+    stop run
+    .
+
+1000-initialize.
+    open input AuthGenParmFile
+    read AuthGenParmFile into AuthGenParameter
+    close AuthGenParmFile
+
+    open i-o AuthMasterFile
+    if AuthMasterFileStatus = "35"
+        open output AuthMasterFile
+        close AuthMasterFile
+        open i-o AuthMasterFile
+    end-if
+
+    open i-o AuthCfgFile
+    if AuthCfgFileStatus = "35"
+        open output AuthCfgFile
+        close AuthCfgFile
+        open i-o AuthCfgFile
+        perform 1100-load-default-code-types
+    end-if
+
+    move ParmCodeType to AuthCfgType
+    read AuthCfgFile key is AuthCfgType
+        invalid key
+            display "AUTHGEN WARNING: code type " ParmCodeType
+                    " not found in authcfg.dat, substituting HEX6"
+            move "HEX6" to ParmCodeType
+            move "HEX6" to AuthCfgType
+            read AuthCfgFile key is AuthCfgType end-read
+    end-read
+
+    move AuthCfgLength to ActiveCodeLength
+    move AuthCfgCharacterClass to ActiveCharacterClass
+    move AuthCfgExpirationDays to ActiveExpirationDays
+
+    perform 1200-resolve-checkpoint
+
+    open extend AuthAuditFile
+    if AuditFileStatus = "35"
+        open output AuthAuditFile
+    end-if
+
+    if ResumeFromSequence > 0
+        open extend AuthGenOutFile
+        open extend AuthExtractFile
+    else
+        open output AuthGenOutFile
+        open output AuthExtractFile
+        move function current-date to CurrentDateTime
+        move CurrentDateTime (1:8) to ExtractRunDate
+        move ParmRequestCount to ExtractCodeCount
+        write AuthExtractHeader
+    end-if
+    .
+
+1200-resolve-checkpoint.
+    open i-o AuthCkptFile
+    if AuthCkptFileStatus = "35"
+        open output AuthCkptFile
+        close AuthCkptFile
+        open i-o AuthCkptFile
+    end-if
+
+    move ParmRunId to CheckpointRunId
+    read AuthCkptFile key is CheckpointRunId
+        invalid key
+            move 0 to CheckpointLastSequence
+            move 0 to CheckpointCodesWritten
+            move 0 to CheckpointCodesGenerated
+            write AuthCheckpointRecord
+        not invalid key
+            if ParmRestartRequested
+                move CheckpointLastSequence to ResumeFromSequence
+                move CheckpointCodesWritten to CodesAcceptedCount
+                move CheckpointCodesGenerated to CodesGeneratedCount
+                if ResumeFromSequence >= ParmRequestCount
+                    set JobAlreadyComplete to true
+                end-if
+            end-if
+    end-read
+    .
+
+1100-load-default-code-types.
+    move "HEX6" to AuthCfgType
+    move 6 to AuthCfgLength
+    set AuthCfgHexClass to true
+    move 90 to AuthCfgExpirationDays
+    write AuthCodeConfig
+
+    move "NUM8" to AuthCfgType
+    move 8 to AuthCfgLength
+    set AuthCfgNumericClass to true
+    move 90 to AuthCfgExpirationDays
+    write AuthCodeConfig
+    .
+
+2000-generate-requested-codes.
+    perform 2050-process-one-sequence-slot
+        ParmRequestCount times
+    .
+
+2050-process-one-sequence-slot.
+    add 1 to CurrentSequenceNumber
+    if CurrentSequenceNumber > ResumeFromSequence
+        perform 2100-generate-one-code
+        perform 2400-checkpoint-if-due
+    end-if
+    .
+
+2100-generate-one-code.
+    move "N" to CodeAcceptedFlag
+    move 0 to CandidateAttemptCount
+    perform 2110-try-one-candidate
+        until CodeAccepted or CandidateAttemptCount > CandidateAttemptLimit
+
+    if not CodeAccepted
+        display "AUTHGEN FATAL: unable to generate a valid "
+                ActiveCharacterClass " class code after "
+                CandidateAttemptLimit " attempts, aborting run"
+        perform 3000-finalize
+        stop run
+    end-if
+    .
+
+2110-try-one-candidate.
+    add 1 to CandidateAttemptCount
+    move spaces to AuthCode
+    move createAuthCodeEx (ActiveCodeLength, ActiveCharacterClass)
+        to AuthCode
+    add 1 to CodesGeneratedCount
+    perform 2115-validate-candidate-class
+    perform 2120-write-audit-record
+    if CandidateValid
+        perform 2200-check-master-for-duplicate
+        if not DuplicateFound
+            move "Y" to CodeAcceptedFlag
+            add 1 to CodesAcceptedCount
+            move AuthCode to AuthGenOutLine
+            write AuthGenOutLine
+            perform 2300-record-in-master
+        end-if
+    end-if
+    .
+
+2115-validate-candidate-class.
+    move "N" to CandidateValidFlag
+    evaluate ActiveCharacterClass
+        when "N"
+            if AuthCode (1:ActiveCodeLength) is numeric
+                move "Y" to CandidateValidFlag
+            end-if
+        when "H"
+            if AuthCode (1:ActiveCodeLength) is HexNumber
+                move "Y" to CandidateValidFlag
+            end-if
+        when other
+            move "N" to CandidateValidFlag
+    end-evaluate
+    .
+
+2120-write-audit-record.
+    move function current-date to AuditTimestamp
+    move AuthCode to AuditAuthCode
+    move "AUTHGEN" to AuditSourceProgram
+    if CandidateValid
+        set AuditCheckPassed to true
+    else
+        set AuditCheckFailed to true
+    end-if
+
+    move AuthAuditRecord to AuthAuditLine
+    write AuthAuditLine
+    .
+
+2200-check-master-for-duplicate.
+    move spaces to AuthCodeKey
+    move AuthCode to AuthCodeKey
+    read AuthMasterFile key is AuthCodeKey
+        invalid key
+            move "N" to DuplicateFoundFlag
+        not invalid key
+            move "Y" to DuplicateFoundFlag
+    end-read
+    .
+
+2300-record-in-master.
+    move function current-date to CurrentDateTime
+    move spaces to AuthCodeKey
+    move AuthCode to AuthCodeKey
+    move ParmCodeType to AuthCodeType
+    move CurrentDateTime (1:8) to AuthCodeIssueDate
+    move CurrentDateTime (9:6) to AuthCodeIssueTime
+    set AuthCodeIssued to true
+    move spaces to AuthCodeUsedDate
+
+    compute IssueDateInteger =
+        function integer-of-date (function numval (AuthCodeIssueDate))
+    add ActiveExpirationDays to IssueDateInteger
+    compute ExpirationDateNumeric = function date-of-integer (IssueDateInteger)
+    move ExpirationDateNumeric to AuthCodeExpirationDate
+
+    write AuthCodeRecord
+
+    move AuthCode to ExtractAuthCode
+    move AuthCodeExpirationDate to ExtractExpirationDate
+    write AuthExtractDetail
+    .
+
+2400-checkpoint-if-due.
+    if function mod (CurrentSequenceNumber, CheckpointIntervalSize) = 0
+        perform 2410-write-checkpoint-record
+    end-if
+    .
+
+2410-write-checkpoint-record.
+    move ParmRunId to CheckpointRunId
+    move CurrentSequenceNumber to CheckpointLastSequence
+    move CodesAcceptedCount to CheckpointCodesWritten
+    move CodesGeneratedCount to CheckpointCodesGenerated
+    move function current-date to CheckpointTimestamp
+    rewrite AuthCheckpointRecord
+    .
+
+3000-finalize.
+    if not JobAlreadyComplete
+        perform 2410-write-checkpoint-record
+    end-if
+    close AuthCkptFile
+
+    if not JobAlreadyComplete
+        move CodesAcceptedCount to ExtractControlTotal
+        write AuthExtractTrailer
+    end-if
+    close AuthExtractFile
+
+    close AuthGenOutFile
+    close AuthMasterFile
+    close AuthCfgFile
+    close AuthAuditFile
+    display "AUTHGEN run " ParmRunId
+            " generated " CodesGeneratedCount
+            " accepted " CodesAcceptedCount
+    .
+end program AUTHGEN.
