@@ -0,0 +1,176 @@
+identification division.
+program-id. AUTHRPT.
+
+environment division.
+input-output section.
+file-control.
+    select AuthRptParmFile assign "authrpt.parm"
+        organization line sequential.
+
+    select AuthAuditFile assign "auditlog.dat"
+        organization line sequential
+        file status AuditFileStatus.
+
+    select AuthMasterFile assign "authmstr.dat"
+        organization indexed
+        access mode dynamic
+        record key AuthCodeKey
+        file status AuthMasterFileStatus.
+
+    select AuthRptOutFile assign "authrpt.out"
+        organization line sequential.
+
+data division.
+file section.
+fd  AuthRptParmFile.
+01  AuthRptParmLine pic x(80).
+
+fd  AuthAuditFile.
+01  AuthAuditLine pic x(80).
+
+fd  AuthMasterFile.
+    copy authcode.
+
+fd  AuthRptOutFile.
+01  AuthRptOutLine pic x(80).
+
+working-storage section.
+    01 AuthMasterFileStatus   pic x(02) value "00".
+    01 AuditFileStatus        pic x(02) value "00".
+    01 EndOfAuditFileFlag     pic x(01) value "N".
+        88 EndOfAuditFile            value "Y".
+    01 EndOfMasterFileFlag    pic x(01) value "N".
+        88 EndOfMasterFile           value "Y".
+    01 AuditFileOpenFlag      pic x(01) value "N".
+        88 AuditFileOpen             value "Y".
+    01 MasterFileOpenFlag     pic x(01) value "N".
+        88 MasterFileOpen            value "Y".
+    01 TotalGeneratedCount    pic 9(07) value 0.
+    01 TotalRejectedCount     pic 9(07) value 0.
+    01 TotalUsedCount         pic 9(07) value 0.
+    01 TotalOutstandingCount  pic 9(07) value 0.
+    copy authaudit.
+    copy authrprm.
+
+01  ReportHeadingLine1.
+    05 filler pic x(20) value "AUTHCODE DAILY RECON".
+    05 filler pic x(60) value spaces.
+
+01  ReportDateLine.
+    05 filler pic x(14) value "REPORT DATE: ".
+    05 RptLineReportDate pic x(08).
+    05 filler pic x(58) value spaces.
+
+01  ReportDetailLine.
+    05 RptLineLabel pic x(40).
+    05 RptLineValue pic zzz,zzz,zz9.
+    05 filler pic x(29) value spaces.
+
+procedure division.
+0000-mainline.
+    perform 1000-initialize
+    perform 2000-summarize-audit-log
+    perform 3000-summarize-master-file
+    perform 4000-write-report
+    perform 5000-finalize
+    stop run
+    .
+
+1000-initialize.
+    open input AuthRptParmFile
+    read AuthRptParmFile into AuthRptParameter
+    close AuthRptParmFile
+
+    open input AuthAuditFile
+    if AuditFileStatus = "35"
+        move "Y" to EndOfAuditFileFlag
+    else
+        move "Y" to AuditFileOpenFlag
+    end-if
+
+    open input AuthMasterFile
+    if AuthMasterFileStatus = "35"
+        move "Y" to EndOfMasterFileFlag
+    else
+        move "Y" to MasterFileOpenFlag
+    end-if
+
+    open output AuthRptOutFile
+    .
+
+2000-summarize-audit-log.
+    perform 2100-read-next-audit-record
+    perform 2200-process-one-audit-record until EndOfAuditFile
+    .
+
+2100-read-next-audit-record.
+    read AuthAuditFile
+        at end move "Y" to EndOfAuditFileFlag
+    end-read
+    .
+
+2200-process-one-audit-record.
+    move AuthAuditLine to AuthAuditRecord
+    if AuditTimestamp (1:8) = RptReportDate
+        add 1 to TotalGeneratedCount
+        if AuditCheckFailed
+            add 1 to TotalRejectedCount
+        end-if
+    end-if
+    perform 2100-read-next-audit-record
+    .
+
+3000-summarize-master-file.
+    perform 3100-read-next-master-record
+    perform 3200-process-one-master-record until EndOfMasterFile
+    .
+
+3100-read-next-master-record.
+    read AuthMasterFile next record
+        at end move "Y" to EndOfMasterFileFlag
+    end-read
+    .
+
+3200-process-one-master-record.
+    if AuthCodeUsed and AuthCodeUsedDate = RptReportDate
+        add 1 to TotalUsedCount
+    end-if
+    if AuthCodeIssued and AuthCodeExpirationDate < RptReportDate
+        add 1 to TotalOutstandingCount
+    end-if
+    perform 3100-read-next-master-record
+    .
+
+4000-write-report.
+    write AuthRptOutLine from ReportHeadingLine1
+
+    move RptReportDate to RptLineReportDate
+    write AuthRptOutLine from ReportDateLine
+
+    move "TOTAL CODES GENERATED" to RptLineLabel
+    move TotalGeneratedCount to RptLineValue
+    write AuthRptOutLine from ReportDetailLine
+
+    move "TOTAL REJECTED BY HEXNUMBER CHECK" to RptLineLabel
+    move TotalRejectedCount to RptLineValue
+    write AuthRptOutLine from ReportDetailLine
+
+    move "TOTAL MARKED USED" to RptLineLabel
+    move TotalUsedCount to RptLineValue
+    write AuthRptOutLine from ReportDetailLine
+
+    move "OUTSTANDING PAST EXPIRATION" to RptLineLabel
+    move TotalOutstandingCount to RptLineValue
+    write AuthRptOutLine from ReportDetailLine
+    .
+
+5000-finalize.
+    if AuditFileOpen
+        close AuthAuditFile
+    end-if
+    if MasterFileOpen
+        close AuthMasterFile
+    end-if
+    close AuthRptOutFile
+    .
+end program AUTHRPT.
